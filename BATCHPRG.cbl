@@ -9,6 +9,16 @@
            SELECT OUT-FILE
               ASSIGN TO OUTFILE
               FILE STATUS IS OUT-ST.
+           SELECT REJ-FILE
+              ASSIGN TO REJFILE
+              FILE STATUS IS REJ-ST.
+           SELECT CHK-FILE
+              ASSIGN TO CHKFILE
+              FILE STATUS IS CHK-ST.
+           SELECT CSV-FILE
+              ASSIGN TO CSVFILE
+              ORGANIZATION IS LINE SEQUENTIAL
+              FILE STATUS IS CSV-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  INP-FILE RECORDING MODE F.
@@ -17,6 +27,31 @@
            03 INP-KEY.
               05 INP-ID               PIC X(05).
               05 INP-DVZ              PIC X(03).
+           03 INP-AMOUNT              PIC S9(13).
+           03 INP-EFF-DATE            PIC 9(06).
+       FD  REJ-FILE RECORDING MODE F.
+      *HOLDS A COPY OF EVERY INP-REC THAT FAILED VALIDATION OR CAME -
+      * BACK FROM BATCHIDX WITH A NON-ZERO RETURN CODE, SO ONLY THE -
+      * FAILURES NEED TO BE CORRECTED AND RESUBMITTED.
+       01  REJ-REC.
+           03 REJ-OPER-TYPE           PIC X(01).
+           03 REJ-KEY.
+              05 REJ-ID               PIC X(05).
+              05 REJ-DVZ              PIC X(03).
+           03 REJ-AMOUNT              PIC S9(13).
+           03 REJ-EFF-DATE            PIC 9(06).
+       FD  CHK-FILE RECORDING MODE F.
+      *HOLDS A TRAIL OF CHECKPOINTS (RECORD COUNT + LAST-PROCESSED -
+      * KEY) SO A RESTARTED RUN CAN SKIP RECORDS ALREADY PROCESSED.
+       01  CHK-REC.
+           03 CHK-COUNT               PIC 9(07).
+           03 CHK-KEY.
+              05 CHK-ID               PIC X(05).
+              05 CHK-DVZ              PIC X(03).
+       FD  CSV-FILE.
+      *ALTERNATE COMMA-DELIMITED RENDERING OF THE SAME REPORT, FOR -
+      * TOOLS THAT WOULD RATHER SPLIT ON COMMAS THAN COUNT COLUMNS.
+       01  CSV-REC                    PIC X(150).
        FD  OUT-FILE RECORDING MODE F.
        01  OUT-REC.
            03 OUT-KEY.
@@ -40,6 +75,35 @@
               88 INP-ST-SUCC          VALUE 00 97.
            03 OUT-ST                  PIC 9(02).
               88 OUT-ST-SUCC          VALUE 00 97.
+           03 REJ-ST                  PIC 9(02).
+              88 REJ-ST-SUCC          VALUE 00 97.
+           03 CHK-ST                  PIC 9(02).
+              88 CHK-EOF              VALUE 10.
+              88 CHK-ST-SUCC          VALUE 00 97.
+              88 CHK-NOT-FOUND        VALUE 35.
+           03 CSV-ST                  PIC 9(02).
+              88 CSV-ST-SUCC          VALUE 00 97.
+           03 WS-RESTART-SW           PIC X(01).
+              88 WS-RESTART-MODE      VALUE 'Y'.
+              88 WS-NORMAL-MODE       VALUE 'N'.
+           03 WS-CSV-SW               PIC X(01).
+              88 WS-CSV-MODE          VALUE 'Y'.
+              88 WS-CSV-OFF           VALUE 'N'.
+       01  WS-RESTART-PARM            PIC X(20).
+       01  WS-CSV-COUNT               PIC 9(02) COMP-3 VALUE 0.
+       01  WS-RESTART-COUNT           PIC 9(02) COMP-3 VALUE 0.
+      *WRITE NOW POSTS ADDITIVELY (IT REWRITES AN EXISTING BALANCE -
+      * RATHER THAN REJECTING IT), SO IT IS NOT IDEMPOTENT - REPLAYING -
+      * AN ALREADY-APPLIED WRITE ON RESTART WOULD POST THE AMOUNT A -
+      * SECOND TIME. THE CHECKPOINT INTERVAL IS KEPT AT 1 (EVERY -
+      * RECORD) SO A RESTART NEVER HAS AN ALREADY-APPLIED RECORD LEFT -
+      * TO REPLAY.
+       01  WS-CHECKPOINT-INTERVAL     PIC 9(05) COMP-3 VALUE 1.
+       01  WS-SKIP-COUNT              PIC 9(07) COMP-3 VALUE 0.
+       01  WS-SKIP-CTR                PIC 9(07) COMP-3 VALUE 0.
+       01  WS-CHK-REM                 PIC 9(07) COMP-3.
+       01  WS-CHK-QUOT                PIC 9(07) COMP-3.
+       01  WS-RUN-DATE                PIC 9(06).
        01  WS-BATCHIDX                PIC X(08) VALUE 'BATCHIDX'.
        01  WS-BATCHIDX-REC.
            03  WS-OPER-TYPE           PIC X(01).
@@ -56,9 +120,25 @@
            03 WS-FNAME-TO             PIC X(15).
            03 WS-LNAME-FROM           PIC X(15).
            03 WS-LNAME-TO             PIC X(15).
+           03 WS-AMOUNT               PIC S9(15) COMP-3.
+           03 WS-EFF-DATE             PIC S9(07) COMP-3.
        01  WS-ERROR-MSG.
            03 WS-INVALID-OPER         PIC X(01).
            03 FILLER PIC X(25)        VALUE ': INVALID OPERATION TYPE!'.
+       01  WS-VALID-DVZ-VALUES.
+      *MAINTAINED LIST OF THE CURRENCY CODES (ISO 4217 NUMERIC) THIS -
+      * SYSTEM IS ALLOWED TO POST AGAINST DATA-FILE.
+           03 FILLER                  PIC 9(03) VALUE 949.
+           03 FILLER                  PIC 9(03) VALUE 840.
+           03 FILLER                  PIC 9(03) VALUE 978.
+           03 FILLER                  PIC 9(03) VALUE 826.
+           03 FILLER                  PIC 9(03) VALUE 392.
+       01  WS-VALID-DVZ-TABLE REDEFINES WS-VALID-DVZ-VALUES.
+           03 WS-VALID-DVZ            PIC 9(03) OCCURS 5 TIMES.
+       01  WS-CCY-CHECK.
+           03 WS-CCY-FOUND            PIC X(01).
+              88 WS-CCY-IS-VALID      VALUE 'Y'.
+           03 WS-DVZ-IDX              PIC 9(02).
        01  WS-HEADER-1.
            03 FILLER PIC X(24)        VALUE 'REPORT FOR BATCH PROGRAM'.
        01  WS-HEADER-2.
@@ -73,14 +153,128 @@
            03 FILLER PIC X(15)        VALUE 'LAST NAME(U)'.
        01  WS-HEADER-3.
            03 FILLER PIC X(130)       VALUE ALL '-'.
+       01  WS-TOTALS.
+           03 WS-TOT-RECS             PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-READ-OK          PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-READ-ERR         PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-UPDATE-OK        PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-UPDATE-ERR       PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-WRITE-OK         PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-WRITE-ERR        PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-DELETE-OK        PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-DELETE-ERR       PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-INVALID-OPER     PIC 9(07) COMP-3 VALUE 0.
+           03 WS-TOT-INVALID-CCY      PIC 9(07) COMP-3 VALUE 0.
+       01  WS-TRAILER-1.
+           03 FILLER PIC X(26)        VALUE 'TOTAL RECORDS READ       '.
+           03 WS-TR-RECS              PIC ZZZZZZ9.
+       01  WS-TRAILER-2.
+           03 FILLER PIC X(26)        VALUE 'READ     OK/ERR          '.
+           03 WS-TR-READ-OK           PIC ZZZZZZ9.
+           03 FILLER PIC X(03)        VALUE ' / '.
+           03 WS-TR-READ-ERR          PIC ZZZZZZ9.
+       01  WS-TRAILER-3.
+           03 FILLER PIC X(26)        VALUE 'UPDATE   OK/ERR          '.
+           03 WS-TR-UPDATE-OK         PIC ZZZZZZ9.
+           03 FILLER PIC X(03)        VALUE ' / '.
+           03 WS-TR-UPDATE-ERR        PIC ZZZZZZ9.
+       01  WS-TRAILER-4.
+           03 FILLER PIC X(26)        VALUE 'WRITE    OK/ERR          '.
+           03 WS-TR-WRITE-OK          PIC ZZZZZZ9.
+           03 FILLER PIC X(03)        VALUE ' / '.
+           03 WS-TR-WRITE-ERR         PIC ZZZZZZ9.
+       01  WS-TRAILER-5.
+           03 FILLER PIC X(26)        VALUE 'DELETE   OK/ERR          '.
+           03 WS-TR-DELETE-OK         PIC ZZZZZZ9.
+           03 FILLER PIC X(03)        VALUE ' / '.
+           03 WS-TR-DELETE-ERR        PIC ZZZZZZ9.
+       01  WS-TRAILER-6.
+           03 FILLER PIC X(26)        VALUE 'INVALID OPER/CCY         '.
+           03 WS-TR-INVALID-OPER      PIC ZZZZZZ9.
+           03 FILLER PIC X(03)        VALUE ' / '.
+           03 WS-TR-INVALID-CCY       PIC ZZZZZZ9.
+       01  WS-CSV-LENS.
+      *TRAILING-SPACE-STRIPPED LENGTH OF EACH ALPHANUMERIC COLUMN OF -
+      * THE CSV LINE, COMPUTED JUST BEFORE THE LINE IS STRUNG -
+      * TOGETHER, SO A SHORT VALUE DOESN'T CARRY ITS FIXED-WIDTH PAD -
+      * INTO THE DELIMITED OUTPUT.
+           03 WS-CSV-LEN               PIC 9(02) COMP-3.
+           03 WS-CSV-LEN-OPER          PIC 9(02) COMP-3.
+           03 WS-CSV-LEN-DESC          PIC 9(02) COMP-3.
+           03 WS-CSV-LEN-FFROM         PIC 9(02) COMP-3.
+           03 WS-CSV-LEN-FTO           PIC 9(02) COMP-3.
+           03 WS-CSV-LEN-LFROM         PIC 9(02) COMP-3.
+           03 WS-CSV-LEN-LTO           PIC 9(02) COMP-3.
+       01  WS-CSV-HEADER.
+           03 FILLER               PIC X(52) VALUE
+              'ID,DVZ,OPERATION,RC,DESCRIPTION,FNAME-FROM,FNAME-TO,'.
+           03 FILLER PIC X(19) VALUE 'LNAME-FROM,LNAME-TO'.
        PROCEDURE DIVISION.
        MAIN-PARA.
+           PERFORM CHECK-RESTART-PARM-PARA.
            PERFORM OPEN-FILES-PARA.
            PERFORM WRITE-HEADERS-PARA.
+           IF WS-SKIP-COUNT > 0
+              PERFORM SKIP-TO-CHECKPOINT-PARA
+           END-IF.
            PERFORM READ-REC-PARA UNTIL INP-EOF.
+           PERFORM WRITE-TRAILER-PARA.
            PERFORM CLOSE-FILES-PARA.
            PERFORM EXIT-PARA.
 
+       CHECK-RESTART-PARM-PARA.
+      *A RUN STARTED WITH PARAMETER RESTART PICKS UP FROM THE LAST -
+      * CHECKPOINT INSTEAD OF REPROCESSING THE WHOLE INPUT DECK.
+           ACCEPT WS-RUN-DATE FROM DATE
+           ACCEPT WS-RESTART-PARM FROM COMMAND-LINE
+           MOVE 0 TO WS-SKIP-COUNT
+      *RESTART MUST BE RECOGNIZED NO MATTER WHERE IT FALLS ON THE -
+      * COMMAND LINE (E.G. "CSV RESTART") - A WORD-1-ONLY CHECK WOULD -
+      * SILENTLY TURN ON CSV MODE WITHOUT RESTART MODE AND REPROCESS -
+      * THE WHOLE DECK, DOUBLE-POSTING EVERY WRITE ALREADY APPLIED.
+           MOVE 0 TO WS-RESTART-COUNT
+           INSPECT WS-RESTART-PARM TALLYING WS-RESTART-COUNT
+              FOR ALL 'RESTART'
+           IF WS-RESTART-COUNT > 0
+              SET WS-RESTART-MODE TO TRUE
+              PERFORM READ-LAST-CHECKPOINT-PARA
+           ELSE
+              SET WS-NORMAL-MODE TO TRUE
+           END-IF.
+      *CSV MAY BE GIVEN ALONGSIDE RESTART (E.G. "RESTART CSV") SO THE -
+      * WHOLE COMMAND LINE IS SCANNED FOR IT RATHER THAN JUST WORD 1.
+           MOVE 0 TO WS-CSV-COUNT
+           INSPECT WS-RESTART-PARM TALLYING WS-CSV-COUNT FOR ALL 'CSV'
+           IF WS-CSV-COUNT > 0
+              SET WS-CSV-MODE TO TRUE
+           ELSE
+              SET WS-CSV-OFF TO TRUE
+           END-IF.
+
+       READ-LAST-CHECKPOINT-PARA.
+           OPEN INPUT CHK-FILE
+           IF CHK-ST-SUCC
+              PERFORM READ-CHECKPOINT-REC-PARA UNTIL CHK-EOF
+              CLOSE CHK-FILE
+           END-IF.
+
+       READ-CHECKPOINT-REC-PARA.
+           READ CHK-FILE
+              NOT AT END
+                 MOVE CHK-COUNT TO WS-SKIP-COUNT
+           END-READ.
+
+       SKIP-TO-CHECKPOINT-PARA.
+           MOVE 0 TO WS-SKIP-CTR
+           PERFORM SKIP-ONE-REC-PARA
+              UNTIL WS-SKIP-CTR >= WS-SKIP-COUNT OR INP-EOF.
+
+       SKIP-ONE-REC-PARA.
+           READ INP-FILE
+              NOT AT END
+                 ADD 1 TO WS-SKIP-CTR
+           END-READ.
+
        OPEN-FILES-PARA.
            OPEN INPUT INP-FILE
            IF NOT INP-ST-SUCC
@@ -92,17 +286,174 @@
               DISPLAY 'CANNOT OPEN OUTPUT FILE, STATUS: ' OUT-ST
               STOP RUN
            END-IF.
+           OPEN OUTPUT REJ-FILE
+           IF NOT REJ-ST-SUCC
+              DISPLAY 'CANNOT OPEN REJECT FILE, STATUS: ' REJ-ST
+              STOP RUN
+           END-IF.
+           IF WS-RESTART-MODE
+      *A RESTART RUN MUST EXTEND THE EXISTING CHECKPOINT FILE TO KEEP -
+      * ITS HISTORY, BUT THE VERY FIRST RESTART IN A FRESH ENVIRONMENT -
+      * (OR AFTER CHKFILE HAS BEEN ARCHIVED/PURGED) HAS NO FILE FOR -
+      * EXTEND TO OPEN - FALL BACK TO OUTPUT RATHER THAN ABORTING.
+              OPEN EXTEND CHK-FILE
+              IF CHK-NOT-FOUND
+                 OPEN OUTPUT CHK-FILE
+              END-IF
+           ELSE
+              OPEN OUTPUT CHK-FILE
+           END-IF.
+           IF NOT CHK-ST-SUCC
+              DISPLAY 'CANNOT OPEN CHECKPOINT FILE, STATUS: ' CHK-ST
+              STOP RUN
+           END-IF.
+           IF WS-CSV-MODE
+              OPEN OUTPUT CSV-FILE
+              IF NOT CSV-ST-SUCC
+                 DISPLAY 'CANNOT OPEN CSV FILE, STATUS: ' CSV-ST
+                 STOP RUN
+              END-IF
+           END-IF.
 
        READ-REC-PARA.
            READ INP-FILE
            NOT AT END
+              ADD 1 TO WS-TOT-RECS
               MOVE INP-ID          TO WS-ID
               MOVE INP-DVZ         TO WS-DVZ
               MOVE INP-OPER-TYPE   TO WS-OPER-TYPE
-              PERFORM CALL-WS-BATCHIDX-PARA
-              PERFORM CHECK-OPER-TYPE-PARA
+              MOVE INP-AMOUNT      TO WS-AMOUNT
+              IF INP-EFF-DATE EQUAL 0
+                 MOVE WS-RUN-DATE  TO WS-EFF-DATE
+              ELSE
+                 MOVE INP-EFF-DATE TO WS-EFF-DATE
+              END-IF
+              PERFORM VALIDATE-CURRENCY-PARA
+              IF WS-CCY-IS-VALID
+                 PERFORM CALL-WS-BATCHIDX-PARA
+                 PERFORM CHECK-OPER-TYPE-PARA
+              ELSE
+                 PERFORM WRITE-INVALID-CCY-PARA
+              END-IF
+              DIVIDE WS-TOT-RECS BY WS-CHECKPOINT-INTERVAL
+                 GIVING WS-CHK-QUOT REMAINDER WS-CHK-REM
+              IF WS-CHK-REM EQUAL 0
+                 PERFORM WRITE-CHECKPOINT-PARA
+              END-IF
            END-READ.
-       
+
+       WRITE-CHECKPOINT-PARA.
+      *CHK-COUNT MUST BE THE ABSOLUTE POSITION IN THE ORIGINAL INPUT -
+      * DECK, NOT JUST HOW MANY RECORDS THIS RUN HAS SEEN SINCE ITS -
+      * OWN RESTART, OR A SECOND RESTART UNDER-SKIPS AND REPROCESSES.
+           COMPUTE CHK-COUNT = WS-SKIP-COUNT + WS-TOT-RECS
+           MOVE INP-ID      TO CHK-ID
+           MOVE INP-DVZ     TO CHK-DVZ
+           WRITE CHK-REC.
+
+       VALIDATE-CURRENCY-PARA.
+      *LOOK UP THE INCOMING CURRENCY CODE IN THE MAINTAINED TABLE -
+      * BEFORE ANYTHING IS EVER PASSED TO BATCHIDX.
+           MOVE 'N' TO WS-CCY-FOUND
+           MOVE 1   TO WS-DVZ-IDX
+           PERFORM CHECK-VALID-DVZ-ENTRY-PARA
+              UNTIL WS-DVZ-IDX > 5 OR WS-CCY-IS-VALID.
+
+       CHECK-VALID-DVZ-ENTRY-PARA.
+           IF WS-DVZ EQUAL WS-VALID-DVZ (WS-DVZ-IDX)
+              MOVE 'Y' TO WS-CCY-FOUND
+           END-IF
+           ADD 1 TO WS-DVZ-IDX.
+
+       WRITE-INVALID-CCY-PARA.
+           ADD 1 TO WS-TOT-INVALID-CCY
+           MOVE SPACES                  TO OUT-REC
+           MOVE WS-ID                   TO OUT-ID
+           MOVE WS-DVZ                  TO OUT-DVZ
+           MOVE INP-OPER-TYPE           TO OUT-OPER-NAME
+           MOVE 99                      TO OUT-RETURN-CODE
+           MOVE 'INVALID CURRENCY CODE' TO OUT-DESCRIPTION
+           WRITE OUT-REC
+           IF WS-CSV-MODE
+              PERFORM WRITE-CSV-LINE-PARA
+           END-IF
+           PERFORM WRITE-REJECT-PARA.
+
+       WRITE-REJECT-PARA.
+      *COPY THE ORIGINAL INPUT IMAGE OUT TO THE REJECT FILE SO IT -
+      * CAN BE CORRECTED AND RESUBMITTED ON ITS OWN.
+           MOVE INP-REC TO REJ-REC
+           WRITE REJ-REC.
+
+       WRITE-CSV-LINE-PARA.
+      *COMMA-DELIMITED RESTATEMENT OF THE DETAIL LINE JUST WRITTEN -
+      * TO OUT-REC, FOR THE OPTIONAL CSV RENDERING OF THE REPORT. -
+      * EACH ALPHANUMERIC COLUMN IS STRIPPED OF ITS TRAILING PAD -
+      * FIRST SO A DOWNSTREAM TOOL CAN SPLIT ON COMMAS WITHOUT ALSO -
+      * HAVING TO TRIM EVERY FIELD.
+           MOVE LENGTH OF OUT-OPER-NAME  TO WS-CSV-LEN
+           PERFORM FIND-CSV-LEN-PARA
+              UNTIL WS-CSV-LEN = 1
+                 OR OUT-OPER-NAME (WS-CSV-LEN:1) NOT = SPACE
+           MOVE WS-CSV-LEN TO WS-CSV-LEN-OPER
+
+           MOVE LENGTH OF OUT-DESCRIPTION TO WS-CSV-LEN
+           PERFORM FIND-CSV-LEN-PARA
+              UNTIL WS-CSV-LEN = 1
+                 OR OUT-DESCRIPTION (WS-CSV-LEN:1) NOT = SPACE
+           MOVE WS-CSV-LEN TO WS-CSV-LEN-DESC
+
+           MOVE LENGTH OF OUT-FNAME-FROM TO WS-CSV-LEN
+           PERFORM FIND-CSV-LEN-PARA
+              UNTIL WS-CSV-LEN = 1
+                 OR OUT-FNAME-FROM (WS-CSV-LEN:1) NOT = SPACE
+           MOVE WS-CSV-LEN TO WS-CSV-LEN-FFROM
+
+           MOVE LENGTH OF OUT-FNAME-TO   TO WS-CSV-LEN
+           PERFORM FIND-CSV-LEN-PARA
+              UNTIL WS-CSV-LEN = 1
+                 OR OUT-FNAME-TO (WS-CSV-LEN:1) NOT = SPACE
+           MOVE WS-CSV-LEN TO WS-CSV-LEN-FTO
+
+           MOVE LENGTH OF OUT-LNAME-FROM TO WS-CSV-LEN
+           PERFORM FIND-CSV-LEN-PARA
+              UNTIL WS-CSV-LEN = 1
+                 OR OUT-LNAME-FROM (WS-CSV-LEN:1) NOT = SPACE
+           MOVE WS-CSV-LEN TO WS-CSV-LEN-LFROM
+
+           MOVE LENGTH OF OUT-LNAME-TO   TO WS-CSV-LEN
+           PERFORM FIND-CSV-LEN-PARA
+              UNTIL WS-CSV-LEN = 1
+                 OR OUT-LNAME-TO (WS-CSV-LEN:1) NOT = SPACE
+           MOVE WS-CSV-LEN TO WS-CSV-LEN-LTO
+
+           MOVE SPACES TO CSV-REC
+           STRING
+              OUT-ID                               DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-DVZ                               DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-OPER-NAME (1:WS-CSV-LEN-OPER)     DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-RETURN-CODE                       DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-DESCRIPTION (1:WS-CSV-LEN-DESC)   DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-FNAME-FROM (1:WS-CSV-LEN-FFROM)   DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-FNAME-TO (1:WS-CSV-LEN-FTO)       DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-LNAME-FROM (1:WS-CSV-LEN-LFROM)   DELIMITED BY SIZE
+              ','                                   DELIMITED BY SIZE
+              OUT-LNAME-TO (1:WS-CSV-LEN-LTO)       DELIMITED BY SIZE
+              INTO CSV-REC
+           END-STRING
+           WRITE CSV-REC.
+
+       FIND-CSV-LEN-PARA.
+           SUBTRACT 1 FROM WS-CSV-LEN.
+
+
        CHECK-OPER-TYPE-PARA.
            IF WS-OPER-TYPE-VALID
              EVALUATE INP-OPER-TYPE
@@ -116,40 +467,74 @@
                    PERFORM OPER-DELETE-PARA
              END-EVALUATE
              WRITE OUT-REC
+             IF WS-CSV-MODE
+                PERFORM WRITE-CSV-LINE-PARA
+             END-IF
+             IF WS-RETURN-CODE NOT EQUAL 00
+                PERFORM WRITE-REJECT-PARA
+             END-IF
            ELSE
-             MOVE INP-OPER-TYPE TO WS-INVALID-OPER
-             WRITE OUT-REC FROM WS-ERROR-MSG
+      *BUILD THIS ROW THE SAME WAY EVERY OTHER DETAIL ROW IS BUILT -
+      * (RATHER THAN OVERLAYING THE WHOLE RECORD FROM WS-ERROR-MSG) -
+      * SO THE FIXED AND CSV RENDERINGS ALWAYS AGREE ON RC/CONTENT.
+             ADD 1 TO WS-TOT-INVALID-OPER
+             MOVE INP-OPER-TYPE  TO WS-INVALID-OPER
+             MOVE SPACES         TO OUT-REC
+             MOVE WS-ID          TO OUT-ID
+             MOVE WS-DVZ         TO OUT-DVZ
+             MOVE INP-OPER-TYPE  TO OUT-OPER-NAME
+             MOVE 99             TO OUT-RETURN-CODE
+             MOVE WS-ERROR-MSG   TO OUT-DESCRIPTION
+             WRITE OUT-REC
+             IF WS-CSV-MODE
+                PERFORM WRITE-CSV-LINE-PARA
+             END-IF
+             PERFORM WRITE-REJECT-PARA
            END-IF.
 
        OPER-READ-PARA.
            IF WS-RETURN-CODE EQUAL 23
               MOVE 'RECORD NOT FOUND!' TO OUT-DESCRIPTION
+              ADD 1 TO WS-TOT-READ-ERR
            ELSE
               MOVE 'RECORD READ.'      TO OUT-DESCRIPTION
+              ADD 1 TO WS-TOT-READ-OK
            END-IF.
            SET WS-READ-OPER TO TRUE
            MOVE 'READ'      TO OUT-OPER-NAME.
        OPER-UPDATE-PARA.
            IF WS-RETURN-CODE EQUAL 23
               MOVE 'RECORD NOT FOUND!' TO OUT-DESCRIPTION
+              ADD 1 TO WS-TOT-UPDATE-ERR
            ELSE
               MOVE 'RECORD UPDATE.'    TO OUT-DESCRIPTION
+              ADD 1 TO WS-TOT-UPDATE-OK
            END-IF.
            SET WS-UPDATE-OPER TO TRUE
            MOVE 'UPDATE'      TO OUT-OPER-NAME.
        OPER-WRITE-PARA.
-           IF WS-RETURN-CODE EQUAL 23
-              MOVE 'THIS RECORD ALREADY ADDED!' TO OUT-DESCRIPTION
-           ELSE
-              MOVE 'RECORD WRITE.'              TO OUT-DESCRIPTION
-           END-IF.
+      *A WRITE CAN ALSO COME BACK 23 (THE KEY VANISHED BETWEEN THE -
+      * READ AND THE REWRITE/WRITE) - ONLY 00 IS AN ACTUAL SUCCESS.
+           EVALUATE WS-RETURN-CODE
+              WHEN 00
+                 MOVE 'RECORD WRITE.'              TO OUT-DESCRIPTION
+                 ADD 1 TO WS-TOT-WRITE-OK
+              WHEN 02
+                 MOVE 'THIS RECORD ALREADY ADDED!' TO OUT-DESCRIPTION
+                 ADD 1 TO WS-TOT-WRITE-ERR
+              WHEN OTHER
+                 MOVE 'RECORD NOT FOUND!'          TO OUT-DESCRIPTION
+                 ADD 1 TO WS-TOT-WRITE-ERR
+           END-EVALUATE.
            SET WS-WRITE-OPER TO TRUE
            MOVE 'WRITE'      TO OUT-OPER-NAME.
        OPER-DELETE-PARA.
            IF WS-RETURN-CODE EQUAL 23
               MOVE 'RECORD NOT FOUND!'   TO OUT-DESCRIPTION
+              ADD 1 TO WS-TOT-DELETE-ERR
            ELSE
               MOVE 'RECORD DELETE.'      TO OUT-DESCRIPTION
+              ADD 1 TO WS-TOT-DELETE-OK
            END-IF.
            SET WS-DELETE-OPER TO TRUE
            MOVE 'DELETE'      TO OUT-OPER-NAME.
@@ -171,10 +556,41 @@
            WRITE OUT-REC FROM WS-HEADER-1.
            WRITE OUT-REC FROM WS-HEADER-2.
            WRITE OUT-REC FROM WS-HEADER-3.
+           IF WS-CSV-MODE
+              MOVE WS-CSV-HEADER TO CSV-REC
+              WRITE CSV-REC
+           END-IF.
+
+       WRITE-TRAILER-PARA.
+      *PRINT THE RUN TOTALS SO A BATCH CAN BE RECONCILED WITHOUT -
+      * COUNTING LINES IN THE REPORT BY HAND.
+           MOVE WS-TOT-RECS        TO WS-TR-RECS
+           MOVE WS-TOT-READ-OK     TO WS-TR-READ-OK
+           MOVE WS-TOT-READ-ERR    TO WS-TR-READ-ERR
+           MOVE WS-TOT-UPDATE-OK   TO WS-TR-UPDATE-OK
+           MOVE WS-TOT-UPDATE-ERR  TO WS-TR-UPDATE-ERR
+           MOVE WS-TOT-WRITE-OK    TO WS-TR-WRITE-OK
+           MOVE WS-TOT-WRITE-ERR   TO WS-TR-WRITE-ERR
+           MOVE WS-TOT-DELETE-OK   TO WS-TR-DELETE-OK
+           MOVE WS-TOT-DELETE-ERR  TO WS-TR-DELETE-ERR
+           MOVE WS-TOT-INVALID-OPER TO WS-TR-INVALID-OPER
+           MOVE WS-TOT-INVALID-CCY TO WS-TR-INVALID-CCY
+           WRITE OUT-REC FROM WS-HEADER-3.
+           WRITE OUT-REC FROM WS-TRAILER-1.
+           WRITE OUT-REC FROM WS-TRAILER-2.
+           WRITE OUT-REC FROM WS-TRAILER-3.
+           WRITE OUT-REC FROM WS-TRAILER-4.
+           WRITE OUT-REC FROM WS-TRAILER-5.
+           WRITE OUT-REC FROM WS-TRAILER-6.
 
        CLOSE-FILES-PARA.
            CLOSE INP-FILE.
            CLOSE OUT-FILE.
+           CLOSE REJ-FILE.
+           CLOSE CHK-FILE.
+           IF WS-CSV-MODE
+              CLOSE CSV-FILE
+           END-IF.
 
        EXIT-PARA.
            STOP RUN.
