@@ -6,9 +6,12 @@
            SELECT DATA-FILE
               ASSIGN TO DATAFILE
               ORGANIZATION IS INDEXED
-              ACCESS MODE IS RANDOM 
+              ACCESS MODE IS RANDOM
               RECORD KEY IS DATA-KEY
               FILE STATUS IS DATA-ST.
+           SELECT AUD-FILE
+              ASSIGN TO AUDFILE
+              FILE STATUS IS AUD-ST.
        DATA DIVISION.
        FILE SECTION.
        FD  DATA-FILE.
@@ -20,6 +23,20 @@
            03 DATA-LNAME                 PIC X(15).
            03 DATA-DATE                  PIC S9(07) COMP-3.
            03 DATA-BALANCE               PIC S9(15) COMP-3.
+       FD  AUD-FILE RECORDING MODE F.
+      *PERMANENT BEFORE/AFTER TRAIL OF EVERY NAME CHANGE UPDATE-DATA- -
+      * PARA MAKES, SINCE THE ONLY COPY OF THE OLD NAME IS OTHERWISE -
+      * LOST THE MOMENT REWRITE OVERLAYS DATA-FILE.
+       01  AUD-REC.
+           03 AUD-KEY.
+              05 AUD-ID                  PIC S9(05) COMP-3.
+              05 AUD-DVZ                 PIC S9(03) COMP.
+           03 AUD-FNAME-OLD              PIC X(15).
+           03 AUD-FNAME-NEW              PIC X(15).
+           03 AUD-LNAME-OLD              PIC X(15).
+           03 AUD-LNAME-NEW              PIC X(15).
+           03 AUD-DATE                   PIC 9(06).
+           03 AUD-TIME                   PIC 9(08).
        WORKING-STORAGE SECTION.
        01  WS-DATA-REC.
            03 WS-DATA-KEY.
@@ -32,7 +49,10 @@
        01  WS-FLAGS.
            03 DATA-ST                    PIC 9(02).
               88 DATA-ST-SUCC            VALUE 00 97.
-              88 DATA-DUP-KEY            VALUE 02.
+              88 DATA-DUP-KEY            VALUE 22.
+           03 AUD-ST                     PIC 9(02).
+              88 AUD-ST-SUCC             VALUE 00 97.
+              88 AUD-NOT-FOUND           VALUE 35.
        01  WS-REMOVE-SPACES.
            03  WS-FNAME-TEMP             PIC X(15).
            03  WS-UNSTR-PTR              PIC 9(3).
@@ -56,6 +76,8 @@
            03 LS-FNAME-TO              PIC X(15).
            03 LS-LNAME-FROM            PIC X(15).
            03 LS-LNAME-TO              PIC X(15).
+           03 LS-AMOUNT                PIC S9(15) COMP-3.
+           03 LS-EFF-DATE              PIC S9(07) COMP-3.
        PROCEDURE DIVISION USING LS-REC.
        MAIN-PARA.
            PERFORM INITIALIZE-VARS-PARA.
@@ -102,16 +124,29 @@
                  PERFORM INVALID-KEY-PARA
               NOT INVALID
                  MOVE 00 TO LS-RETURN-CODE
+                 PERFORM WRITE-AUDIT-PARA
            END-REWRITE.
        WRITE-DATA-PARA.
            PERFORM READ-DATA-PARA.
-           PERFORM GENERATE-WRITE-DATA.
-           WRITE DATA-REC FROM WS-DATA-REC
-              INVALID KEY
-                 PERFORM INVALID-KEY-PARA
-              NOT INVALID
-                 PERFORM NOT-INVALID-KEY-PARA
-           END-WRITE.
+           PERFORM GENERATE-WRITE-DATA-PARA.
+      *A KEY THAT ALREADY EXISTS CAN ONLY BE FUNDED BY REWRITING IT -
+      * WITH THE SUMMED BALANCE - A SECOND WRITE OF THE SAME KEY IS -
+      * GUARANTEED TO FAIL WITH A DUPLICATE-KEY CONDITION.
+           IF DATA-ST-SUCC
+              REWRITE DATA-REC FROM WS-DATA-REC
+                 INVALID KEY
+                    PERFORM INVALID-KEY-PARA
+                 NOT INVALID
+                    PERFORM NOT-INVALID-KEY-PARA
+              END-REWRITE
+           ELSE
+              WRITE DATA-REC FROM WS-DATA-REC
+                 INVALID KEY
+                    PERFORM WRITE-INVALID-KEY-PARA
+                 NOT INVALID
+                    PERFORM NOT-INVALID-KEY-PARA
+              END-WRITE
+           END-IF.
        DELETE-DATA-PARA.
            PERFORM READ-DATA-PARA.
            DELETE DATA-FILE RECORD
@@ -139,14 +174,47 @@
            MOVE WS-DATA-LNAME TO DATA-LNAME
            MOVE WS-CONCAT-STR TO LS-FNAME-TO
            MOVE WS-DATA-LNAME TO LS-LNAME-TO.
+      *REFRESH DATA-DATE WITH THE REAL EFFECTIVE DATE OF THIS CHANGE -
+      * INSTEAD OF LEAVING IT AT WHATEVER IT WAS SET TO ON CREATION.
+           MOVE LS-EFF-DATE   TO DATA-DATE.
+      *
+       WRITE-AUDIT-PARA.
+           MOVE DATA-ID        TO AUD-ID
+           MOVE DATA-DVZ       TO AUD-DVZ
+           MOVE LS-FNAME-FROM  TO AUD-FNAME-OLD
+           MOVE LS-FNAME-TO    TO AUD-FNAME-NEW
+           MOVE LS-LNAME-FROM  TO AUD-LNAME-OLD
+           MOVE LS-LNAME-TO    TO AUD-LNAME-NEW
+           ACCEPT AUD-DATE FROM DATE
+           ACCEPT AUD-TIME FROM TIME
+      *AUD-FILE IS A PERMANENT TRAIL, NOT A PER-RUN REPORT - ALWAYS -
+      * EXTEND IT, AND FALL BACK TO OUTPUT ONLY THE FIRST TIME THE -
+      * FILE HAS NEVER EXISTED, NOT THE FIRST TIME THIS PROCESS HAS.
+           OPEN EXTEND AUD-FILE
+           IF AUD-NOT-FOUND
+              OPEN OUTPUT AUD-FILE
+           END-IF
+           IF NOT AUD-ST-SUCC
+              DISPLAY 'CANNOT OPEN AUDIT FILE, STATUS: ' AUD-ST
+              STOP RUN
+           END-IF
+           WRITE AUD-REC
+           CLOSE AUD-FILE.
       *
-       GENERATE-WRITE-DATA.
+       GENERATE-WRITE-DATA-PARA.
+      *POST THE TRANSACTION AMOUNT AGAINST WHATEVER BALANCE ALREADY -
+      * EXISTS FOR THIS KEY (ZERO IF THE KEY IS NEW) AND STAMP THE -
+      * REAL TRANSACTION DATE INSTEAD OF A FIXED CONSTANT.
            MOVE LS-ID        TO WS-DATA-ID
            MOVE LS-DVZ       TO WS-DATA-DVZ
            MOVE 'A H  MET'   TO WS-DATA-FNAME
            MOVE 'KALAYCI'    TO WS-DATA-LNAME
-           MOVE 19981111     TO WS-DATA-DATE
-           MOVE 10           TO WS-DATA-BALANCE.
+           MOVE LS-EFF-DATE  TO WS-DATA-DATE
+           IF DATA-ST-SUCC
+              COMPUTE WS-DATA-BALANCE = DATA-BALANCE + LS-AMOUNT
+           ELSE
+              MOVE LS-AMOUNT TO WS-DATA-BALANCE
+           END-IF.
       *
        REMOVE-SPACES-FROM-FNAME-PARA.
       *SPLIT THE CONTENT OF THE STRING WS-DATA-FNAME INTO WS-FNAME-TEMP
@@ -179,6 +247,25 @@
            MOVE '-' TO LS-FNAME-TO
            MOVE '-' TO LS-LNAME-FROM
            MOVE '-' TO LS-LNAME-TO.
+      *
+      *WRITE FAILS ONLY ON DUPLICATE KEY - GIVE IT ITS OWN RETURN -
+      * CODE INSTEAD OF REUSING THE RECORD-NOT-FOUND CODE.
+      *THIS WRITE ONLY RUNS WHEN THE PRECEDING READ-DATA-PARA FOUND -
+      * NO EXISTING RECORD (WRITE-DATA-PARA REWRITES INSTEAD TO FUND -
+      * A KEY THAT WAS FOUND), SO DATA-DUP-KEY CAN NOW ONLY FIRE IF -
+      * ANOTHER PROCESS INSERTS THE SAME KEY BETWEEN THAT READ AND -
+      * THIS WRITE - A RACE-ONLY DEFENSIVE PATH, NOT THE ORDINARY -
+      * "ALREADY ADDED" CASE IN A SINGLE-PROCESS BATCHPRG RUN.
+       WRITE-INVALID-KEY-PARA.
+           IF DATA-DUP-KEY
+              MOVE 02 TO LS-RETURN-CODE
+           ELSE
+              MOVE 23 TO LS-RETURN-CODE
+           END-IF
+           MOVE '-' TO LS-FNAME-FROM
+           MOVE '-' TO LS-FNAME-TO
+           MOVE '-' TO LS-LNAME-FROM
+           MOVE '-' TO LS-LNAME-TO.
       *
        NOT-INVALID-KEY-PARA.
            MOVE 00         TO LS-RETURN-CODE
