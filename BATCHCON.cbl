@@ -0,0 +1,191 @@
+       IDENTIFICATION DIVISION.
+       PROGRAM-ID. BATCHCON.
+       ENVIRONMENT DIVISION.
+       INPUT-OUTPUT SECTION.
+       FILE-CONTROL.
+           SELECT DATA-FILE
+              ASSIGN TO DATAFILE
+              ORGANIZATION IS INDEXED
+              ACCESS MODE IS SEQUENTIAL
+              RECORD KEY IS DATA-KEY
+              FILE STATUS IS DATA-ST.
+           SELECT OUT-FILE
+              ASSIGN TO CONOUT
+              FILE STATUS IS OUT-ST.
+       DATA DIVISION.
+       FILE SECTION.
+       FD  DATA-FILE.
+       01  DATA-REC.
+           03 DATA-KEY.
+              05 DATA-ID                 PIC S9(05) COMP-3.
+              05 DATA-DVZ                PIC S9(03) COMP.
+           03 DATA-FNAME                 PIC X(15).
+           03 DATA-LNAME                 PIC X(15).
+           03 DATA-DATE                  PIC S9(07) COMP-3.
+           03 DATA-BALANCE               PIC S9(15) COMP-3.
+       FD  OUT-FILE RECORDING MODE F.
+       01  OUT-REC                       PIC X(80).
+       WORKING-STORAGE SECTION.
+       01  WS-FLAGS.
+           03 DATA-ST                    PIC 9(02).
+              88 DATA-EOF                VALUE 10.
+              88 DATA-ST-SUCC            VALUE 00 97.
+           03 OUT-ST                     PIC 9(02).
+              88 OUT-ST-SUCC             VALUE 00 97.
+           03 WS-FIRST-REC-SW            PIC X(01) VALUE 'Y'.
+              88 WS-FIRST-REC            VALUE 'Y'.
+              88 WS-NOT-FIRST-REC        VALUE 'N'.
+       01  WS-CURRENT-ID                 PIC S9(05) COMP-3 VALUE 0.
+       01  WS-CUST-TOTAL                 PIC S9(15) COMP-3 VALUE 0.
+       01  WS-CONVERTED                  PIC S9(15) COMP-3 VALUE 0.
+      *MAINTAINED TABLE OF THE CURRENCY CODES THIS REPORT KNOWS HOW -
+      * TO CONVERT, PAIRED POSITION-FOR-POSITION WITH THEIR RATE TO -
+      * THE BASE CURRENCY (949 - TURKISH LIRA).
+       01  WS-FX-CODE-VALUES.
+           03 FILLER                     PIC 9(03) VALUE 949.
+           03 FILLER                     PIC 9(03) VALUE 840.
+           03 FILLER                     PIC 9(03) VALUE 978.
+           03 FILLER                     PIC 9(03) VALUE 826.
+           03 FILLER                     PIC 9(03) VALUE 392.
+       01  WS-FX-CODE-TABLE REDEFINES WS-FX-CODE-VALUES.
+           03 WS-FX-CODE                 PIC 9(03) OCCURS 5 TIMES.
+       01  WS-FX-RATE-VALUES.
+           03 FILLER                     PIC 9(05)V9(02) VALUE 00001.00.
+           03 FILLER                     PIC 9(05)V9(02) VALUE 00034.50.
+           03 FILLER                     PIC 9(05)V9(02) VALUE 00037.20.
+           03 FILLER                     PIC 9(05)V9(02) VALUE 00043.80.
+           03 FILLER                     PIC 9(05)V9(02) VALUE 00000.26.
+       01  WS-FX-RATE-TABLE REDEFINES WS-FX-RATE-VALUES.
+           03 WS-FX-RATE                 PIC 9(05)V9(02) OCCURS 5 TIMES.
+       01  WS-FX-IDX                     PIC 9(02).
+       01  WS-FX-FOUND-SW                PIC X(01).
+           88 WS-FX-FOUND                VALUE 'Y'.
+       01  WS-RPT-HEADER-1.
+           03 FILLER PIC X(45)   VALUE
+              'CUSTOMER MULTI-CURRENCY CONSOLIDATION REPORT'.
+       01  WS-RPT-HEADER-2.
+           03 FILLER PIC X(80)   VALUE ALL '-'.
+       01  WS-CUST-HEADER.
+           03 FILLER PIC X(12)   VALUE 'CUSTOMER ID:'.
+           03 WS-CH-ID           PIC ZZZZ9.
+       01  WS-CCY-LINE.
+           03 FILLER PIC X(06)   VALUE '  DVZ '.
+           03 WS-CL-DVZ          PIC ZZ9.
+           03 FILLER PIC X(10)   VALUE '   BALANCE'.
+           03 WS-CL-BALANCE      PIC -(14)9.
+           03 WS-CL-NOTE         PIC X(19).
+       01  WS-CUST-TOTAL-LINE.
+           03 FILLER PIC X(26)   VALUE
+              '  GRAND TOTAL (BASE 949):'.
+           03 WS-CT-TOTAL        PIC -(14)9.
+           03 WS-CT-NOTE         PIC X(35).
+       01  WS-CUST-SKIP-COUNT            PIC 9(02) COMP-3 VALUE 0.
+       01  WS-BLANK-LINE.
+           03 FILLER PIC X(80)   VALUE SPACES.
+       PROCEDURE DIVISION.
+       MAIN-PARA.
+           PERFORM OPEN-FILES-PARA.
+           PERFORM WRITE-RPT-HEADERS-PARA.
+           PERFORM READ-DATA-PARA.
+           PERFORM PROCESS-RECS-PARA UNTIL DATA-EOF.
+           IF WS-NOT-FIRST-REC
+              PERFORM WRITE-CUSTOMER-TOTAL-PARA
+           END-IF.
+           PERFORM CLOSE-FILES-PARA.
+           STOP RUN.
+
+       OPEN-FILES-PARA.
+           OPEN INPUT DATA-FILE
+           IF NOT DATA-ST-SUCC
+              DISPLAY 'CANNOT OPEN DATA FILE, STATUS: ' DATA-ST
+              STOP RUN
+           END-IF.
+           OPEN OUTPUT OUT-FILE
+           IF NOT OUT-ST-SUCC
+              DISPLAY 'CANNOT OPEN OUTPUT FILE, STATUS: ' OUT-ST
+              STOP RUN
+           END-IF.
+
+       READ-DATA-PARA.
+           READ DATA-FILE NEXT RECORD
+              AT END
+                 SET DATA-EOF TO TRUE
+           END-READ.
+
+      *CONTROL-BREAK ON DATA-ID - DATA-FILE IS READ IN ASCENDING KEY -
+      * SEQUENCE SO EVERY DVZ ROW FOR A CUSTOMER ARRIVES TOGETHER.
+       PROCESS-RECS-PARA.
+           IF WS-FIRST-REC OR DATA-ID NOT EQUAL WS-CURRENT-ID
+              IF WS-NOT-FIRST-REC
+                 PERFORM WRITE-CUSTOMER-TOTAL-PARA
+              END-IF
+              MOVE DATA-ID TO WS-CURRENT-ID
+              MOVE 0       TO WS-CUST-TOTAL
+              MOVE 0       TO WS-CUST-SKIP-COUNT
+              SET WS-NOT-FIRST-REC TO TRUE
+              PERFORM WRITE-CUSTOMER-HEADER-PARA
+           END-IF
+           PERFORM FIND-FX-RATE-PARA
+           PERFORM WRITE-CURRENCY-LINE-PARA
+           PERFORM ACCUMULATE-TOTAL-PARA
+           PERFORM READ-DATA-PARA.
+
+      *A DVZ NOT IN WS-FX-CODE-TABLE HAS NO RATE TO CONVERT WITH - IT -
+      * IS LEFT OUT OF WS-CUST-TOTAL RATHER THAN GUESSED AT, SO THE -
+      * SKIP IS COUNTED AND FLAGGED ON THE CURRENCY LINE (SEE -
+      * WRITE-CURRENCY-LINE-PARA) INSTEAD OF SILENTLY UNDERSTATING THE -
+      * GRAND TOTAL.
+       ACCUMULATE-TOTAL-PARA.
+           IF WS-FX-FOUND
+              COMPUTE WS-CONVERTED ROUNDED =
+                 DATA-BALANCE * WS-FX-RATE (WS-FX-IDX)
+              ADD WS-CONVERTED TO WS-CUST-TOTAL
+           ELSE
+              ADD 1 TO WS-CUST-SKIP-COUNT
+           END-IF.
+
+       FIND-FX-RATE-PARA.
+           MOVE 'N' TO WS-FX-FOUND-SW
+           MOVE 1   TO WS-FX-IDX
+           PERFORM CHECK-FX-ENTRY-PARA
+              UNTIL WS-FX-IDX > 5 OR WS-FX-FOUND.
+
+       CHECK-FX-ENTRY-PARA.
+           IF DATA-DVZ EQUAL WS-FX-CODE (WS-FX-IDX)
+              MOVE 'Y' TO WS-FX-FOUND-SW
+           ELSE
+              ADD 1 TO WS-FX-IDX
+           END-IF.
+
+       WRITE-RPT-HEADERS-PARA.
+           WRITE OUT-REC FROM WS-RPT-HEADER-1.
+           WRITE OUT-REC FROM WS-RPT-HEADER-2.
+
+       WRITE-CUSTOMER-HEADER-PARA.
+           MOVE DATA-ID TO WS-CH-ID
+           WRITE OUT-REC FROM WS-BLANK-LINE.
+           WRITE OUT-REC FROM WS-CUST-HEADER.
+
+       WRITE-CURRENCY-LINE-PARA.
+           MOVE DATA-DVZ     TO WS-CL-DVZ
+           MOVE DATA-BALANCE TO WS-CL-BALANCE
+           IF WS-FX-FOUND
+              MOVE SPACES TO WS-CL-NOTE
+           ELSE
+              MOVE '  *** NOT CONVERTED' TO WS-CL-NOTE
+           END-IF
+           WRITE OUT-REC FROM WS-CCY-LINE.
+
+       WRITE-CUSTOMER-TOTAL-PARA.
+           MOVE WS-CUST-TOTAL TO WS-CT-TOTAL
+           IF WS-CUST-SKIP-COUNT > 0
+              MOVE '  (EXCLUDES UNCONVERTED CURRENCIES)'
+                 TO WS-CT-NOTE
+           ELSE
+              MOVE SPACES TO WS-CT-NOTE
+           END-IF
+           WRITE OUT-REC FROM WS-CUST-TOTAL-LINE.
+
+       CLOSE-FILES-PARA.
+           CLOSE DATA-FILE.
+           CLOSE OUT-FILE.
